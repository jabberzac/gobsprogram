@@ -0,0 +1,18 @@
+000010*THIS COPYBOOK CONTAINS
+000020*    THE LAYOUT OF ONE GOBSLOG AUDIT RECORD.  GOBS WRITES ONE
+000030*    RECORD EVERY TIME THE Y/N GATE IS ANSWERED SO THAT ANYONE
+000040*    CAN LATER PROVE WHO AUTHORIZED A GIVEN BATCH WINDOW AND
+000050*    WHEN.  GOBSRECN READS THE FILE BACK TO RECONCILE AGAINST
+000060*    THE BATCH SCHEDULE.
+000070 01  GOBS-LOG-RECORD.
+000080     05  GL-JOB-NAME             PIC X(08).
+000090     05  GL-RUN-DATE             PIC 9(08).
+000100     05  GL-RUN-TIME             PIC 9(06).
+000110     05  GL-TERMINAL-ID          PIC X(08).
+000120     05  GL-RESPONSE             PIC X(01).
+000130     05  GL-RESPONSE-TYPE        PIC X(01).
+000140         88  GL-VALIDATED            VALUE "V".
+000150         88  GL-DEFAULTED            VALUE "D".
+000160         88  GL-ABENDED              VALUE "A".
+000170     05  GL-SITE-ID              PIC X(05).
+000180     05  FILLER                  PIC X(15).
