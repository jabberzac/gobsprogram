@@ -0,0 +1,5 @@
+000010*THIS COPYBOOK CONTAINS
+000020*    THE LAYOUT OF ONE GOBSRPT REPORT LINE.  GOBS WRITES A
+000030*    RUNNING PROGRESS LINE FOR EACH UNIT OF WORK AND A FINAL
+000040*    TALLY LINE WHEN THE TARGET ROW COUNT IS REACHED.
+000050 01  GOBS-RPT-LINE               PIC X(80).
