@@ -0,0 +1,16 @@
+000010*THIS COPYBOOK CONTAINS
+000020*    THE LAYOUT OF THE GOBSCKPT CHECKPOINT RECORD.  GOBS WRITES
+000030*    ONE OF THESE EVERY PP-CKPT-INTERVAL UNITS OF WORK WHILE THE
+000040*    PROCESSING LOOP RUNS SO A CANCELLED STEP CAN BE RESTARTED
+000050*    WITHOUT RE-ANSWERING THE Y/N GATE.  THE FILE HOLDS A SINGLE
+000060*    RECORD - EACH CHECKPOINT WRITE REPLACES THE ONE BEFORE IT.
+000070 01  GOBS-CKPT-RECORD.
+000080     05  CK-JOB-NAME             PIC X(08).
+000090     05  CK-SITE-ID              PIC X(05).
+000100     05  CK-RUN-DATE             PIC 9(08).
+000110     05  CK-GATE-RESPONSE        PIC X(01).
+000120     05  CK-LAST-COUNT           PIC 9(07).
+000130     05  CK-TARGET-COUNT         PIC 9(07).
+000140     05  CK-RPT-PAGE-NO          PIC 9(03).
+000150     05  CK-RPT-TOTAL-LINES      PIC 9(07).
+000160     05  FILLER                  PIC X(10).
