@@ -0,0 +1,105 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  GOBSMENU.
+000030 AUTHOR.      J HALVORSEN.
+000040 INSTALLATION. DATA CENTER BATCH SUPPORT.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080*  GOBSMENU IS THE DRIVER FOR THE NIGHTLY BATCH WINDOW'S        *
+000090*  CONFIRMATION GATES.  IT CALLS GOBS (AND ANY FUTURE GATE      *
+000100*  PROGRAM ADDED TO GOBS-MENU-STEP-TABLE) AS A SUBPROGRAM,      *
+000110*  COLLECTS ITS RETURN-CODE, AND PRINTS A SINGLE END-OF-WINDOW  *
+000120*  SUMMARY INSTEAD OF LEAVING EACH STEP'S OUTCOME SCATTERED     *
+000130*  ACROSS SEPARATE JOB LOGS.                                    *
+000140*                                                                *
+000150*  A CALLED GATE PROGRAM IS EXPECTED TO GOBACK WITH ONE OF:     *
+000160*      0  - OPERATOR CONFIRMED (Y)                              *
+000170*      4  - OPERATOR HELD THE RUN (EXPLICIT N)                  *
+000180*      8  - NO RESPONSE, DEFAULTED TO N                         *
+000190*     16  - TOO MANY INVALID RESPONSES, ABENDED                 *
+000200*--------------------------------------------------------------*
+000210*  MODIFICATION HISTORY
+000220*  ---------- ---- -------------------------------------------
+000230*  DATE       BY   DESCRIPTION
+000240*  ---------- ---- -------------------------------------------
+000250*  08/09/2026 JH   ORIGINAL PROGRAM.
+000260*--------------------------------------------------------------*
+000270 DATA DIVISION.
+000280 WORKING-STORAGE SECTION.
+000290*ONE ENTRY PER GATED STEP.  ADD A FILLER HERE (AND BUMP
+000300*    GOBS-MENU-STEP-COUNT) FOR EACH NEW GATE PROGRAM AS IT IS
+000310*    STOOD UP, IN THE ORDER THE WINDOW SHOULD CONFIRM THEM.
+000320 01  GOBS-MENU-STEP-VALUES.
+000330     05  FILLER                  PIC X(08) VALUE "GOBS".
+000340 01  GOBS-MENU-STEP-TABLE REDEFINES GOBS-MENU-STEP-VALUES.
+000350     05  GOBS-MENU-STEP-NAME     PIC X(08)
+000360                                  OCCURS 1 TIMES
+000370                                  INDEXED BY GOBS-MENU-IDX.
+000380 77  GOBS-MENU-STEP-COUNT        PIC 9(02) COMP VALUE 1.
+
+000390 01  GOBS-MENU-COUNTERS.
+000400     05  GOBS-MENU-CONFIRMED     PIC 9(03) COMP VALUE 0.
+000410     05  GOBS-MENU-HELD          PIC 9(03) COMP VALUE 0.
+000420     05  GOBS-MENU-DEFAULTED     PIC 9(03) COMP VALUE 0.
+000430     05  GOBS-MENU-ABENDED       PIC 9(03) COMP VALUE 0.
+
+000440 01  GOBS-MENU-RC                PIC 9(03).
+000450 01  GOBS-MENU-STEP-DISP         PIC Z(02)9.
+000460 01  GOBS-MENU-TOTAL-DISP        PIC Z(02)9.
+000470 01  GOBS-MENU-HELD-DISP         PIC Z(02)9.
+000480 01  GOBS-MENU-DFLT-DISP         PIC Z(02)9.
+000490 01  GOBS-MENU-ABND-DISP         PIC Z(02)9.
+000500 01  GOBS-MENU-SUMMARY-LINE      PIC X(80).
+
+000510 PROCEDURE DIVISION.
+000520 0000-MAINLINE.
+000530     PERFORM 2000-RUN-ALL-STEPS THRU 2000-EXIT
+000540         VARYING GOBS-MENU-IDX FROM 1 BY 1
+000550         UNTIL GOBS-MENU-IDX > GOBS-MENU-STEP-COUNT.
+000560     PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT.
+000570     GOBACK.
+000580 0000-EXIT.
+000590     EXIT.
+
+000600 2000-RUN-ALL-STEPS.
+000610     CALL GOBS-MENU-STEP-NAME(GOBS-MENU-IDX).
+000620     MOVE RETURN-CODE TO GOBS-MENU-RC.
+000630     EVALUATE GOBS-MENU-RC
+000640         WHEN 0
+000650             ADD 1 TO GOBS-MENU-CONFIRMED
+000660         WHEN 4
+000670             ADD 1 TO GOBS-MENU-HELD
+000680         WHEN 8
+000690             ADD 1 TO GOBS-MENU-DEFAULTED
+000700         WHEN 16
+000710             ADD 1 TO GOBS-MENU-ABENDED
+000720         WHEN OTHER
+000730             DISPLAY "GOBSMENU0001 UNEXPECTED RETURN CODE FROM "
+000740                     GOBS-MENU-STEP-NAME(GOBS-MENU-IDX) ": "
+000750                     GOBS-MENU-RC
+000760     END-EVALUATE.
+000770 2000-EXIT.
+000780     EXIT.
+
+000790 3000-PRINT-SUMMARY.
+000800     MOVE GOBS-MENU-CONFIRMED TO GOBS-MENU-STEP-DISP.
+000810     MOVE GOBS-MENU-STEP-COUNT TO GOBS-MENU-TOTAL-DISP.
+000820     MOVE GOBS-MENU-HELD TO GOBS-MENU-HELD-DISP.
+000830     MOVE GOBS-MENU-DEFAULTED TO GOBS-MENU-DFLT-DISP.
+000840     MOVE SPACES TO GOBS-MENU-SUMMARY-LINE.
+000850     STRING GOBS-MENU-STEP-DISP DELIMITED BY SIZE
+000860            " OF " DELIMITED BY SIZE
+000870            GOBS-MENU-TOTAL-DISP DELIMITED BY SIZE
+000880            " STEPS CONFIRMED, " DELIMITED BY SIZE
+000890            GOBS-MENU-HELD-DISP DELIMITED BY SIZE
+000900            " HELD, " DELIMITED BY SIZE
+000910            GOBS-MENU-DFLT-DISP DELIMITED BY SIZE
+000920            " DEFAULTED" DELIMITED BY SIZE
+000930         INTO GOBS-MENU-SUMMARY-LINE.
+000940     DISPLAY GOBS-MENU-SUMMARY-LINE.
+000950     IF GOBS-MENU-ABENDED > 0
+000960         MOVE GOBS-MENU-ABENDED TO GOBS-MENU-ABND-DISP
+000970         DISPLAY GOBS-MENU-ABND-DISP " STEP(S) ABENDED"
+000980     END-IF.
+000990 3000-EXIT.
+001000     EXIT.
