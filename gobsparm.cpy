@@ -0,0 +1,13 @@
+000010*THIS COPYBOOK CONTAINS
+000020*    THE LAYOUT OF THE GOBSPARM PARAMETER CARD READ AT THE START
+000030*    OF GOBS.  FILLER IS RESERVED FOR FIELDS ADDED BY LATER
+000040*    MAINTENANCE SO THE RECORD LENGTH DOES NOT HAVE TO CHANGE
+000050*    EVERY TIME A NEW OPTION IS ADDED.
+000060 01  GOBS-PARM-RECORD.
+000070     05  PP-TIMEOUT-MINUTES      PIC 9(03).
+000080     05  PP-ROW-COUNT            PIC 9(07).
+000090     05  PP-RESTART-SWITCH       PIC X(01).
+000100         88  PP-RESTART-YES          VALUE "Y".
+000110         88  PP-RESTART-NO           VALUE "N".
+000120     05  PP-CKPT-INTERVAL        PIC 9(05).
+000130     05  FILLER                  PIC X(64).
