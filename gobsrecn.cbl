@@ -0,0 +1,218 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  GOBSRECN.
+000030 AUTHOR.      J HALVORSEN.
+000040 INSTALLATION. DATA CENTER BATCH SUPPORT.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080*  GOBSRECN RECONCILES TODAY'S GOBSLOG AUDIT TRAIL AGAINST THE *
+000090*  BATCH WINDOW'S SCHEDULED GATE LIST (GOBSSCHD).  A GOBSSCHD  *
+000100*  ROW WITH NO MATCHING GOBSLOG ENTRY IS A MISSED GATE (NEVER  *
+000110*  ANSWERED); A GOBSLOG ENTRY WITH NO MATCHING GOBSSCHD ROW IS *
+000120*  A ROGUE RUN (EXECUTED OUTSIDE THE SCHEDULED WINDOW).        *
+000130*  RESULTS ARE WRITTEN TO GOBSRECN, ONE LINE PER EXCEPTION,    *
+000140*  WITH A TRAILING EXCEPTION COUNT.                            *
+000150*--------------------------------------------------------------*
+000160*  MODIFICATION HISTORY
+000170*  ---------- ---- -------------------------------------------
+000180*  DATE       BY   DESCRIPTION
+000190*  ---------- ---- -------------------------------------------
+000200*  08/09/2026 JH   ORIGINAL PROGRAM.
+000210*--------------------------------------------------------------*
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT GOBSSCHD-FILE     ASSIGN TO "GOBSSCHD"
+000260                              ORGANIZATION LINE SEQUENTIAL
+000270                              FILE STATUS IS GOBS-SCHD-STATUS.
+
+000280     SELECT GOBSLOG-FILE      ASSIGN TO "GOBSLOG"
+000290                              ORGANIZATION LINE SEQUENTIAL
+000300                              FILE STATUS IS GOBS-LOG-STATUS.
+
+000310     SELECT GOBSRECN-FILE     ASSIGN TO "GOBSRECN"
+000320                              ORGANIZATION LINE SEQUENTIAL
+000330                              FILE STATUS IS GOBS-RECN-STATUS.
+
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  GOBSSCHD-FILE
+000370     LABEL RECORDS ARE STANDARD.
+000380 COPY "gobssrec.cpy".
+
+000390 FD  GOBSLOG-FILE
+000400     LABEL RECORDS ARE STANDARD.
+000410 COPY "gobslrec.cpy".
+
+000420 FD  GOBSRECN-FILE
+000430     LABEL RECORDS ARE STANDARD.
+000440 COPY "gobsrpt.cpy".
+
+000450 WORKING-STORAGE SECTION.
+000460 01  GOBS-FILE-STATUSES.
+000470     05  GOBS-SCHD-STATUS        PIC X(02).
+000480     05  GOBS-LOG-STATUS         PIC X(02).
+000490     05  GOBS-RECN-STATUS        PIC X(02).
+
+000500 01  GOBS-RECN-RUN-DATE          PIC 9(08).
+
+000510 01  GOBS-RECN-EOF-SW            PIC X(01).
+000520     88  GOBS-SCHD-EOF               VALUE "1".
+000530     88  GOBS-LOG-EOF                VALUE "2".
+
+000540 01  GOBS-RECN-SCHD-TABLE.
+000550     05  GOBS-RECN-SCHD-ENTRY    PIC X(14)
+000560                                  OCCURS 200 TIMES
+000570                                  INDEXED BY GOBS-RECN-SCHD-IDX.
+000580 01  GOBS-RECN-SCHD-ROW REDEFINES GOBS-RECN-SCHD-TABLE.
+000590     05  GOBS-RECN-SCHD-DETAIL   OCCURS 200 TIMES
+000600                                  INDEXED BY GOBS-RECN-DTL-IDX.
+000610         10  GOBS-RECN-SCHD-JOB      PIC X(08).
+000620         10  GOBS-RECN-SCHD-SITE     PIC X(05).
+000630         10  GOBS-RECN-SCHD-MATCH-SW PIC X(01).
+000640             88  GOBS-RECN-SCHD-MATCHED  VALUE "Y".
+
+000650 77  GOBS-RECN-SCHD-COUNT        PIC 9(03) COMP VALUE 0.
+000660 77  GOBS-RECN-ROGUE-COUNT       PIC 9(05) COMP VALUE 0.
+000670 77  GOBS-RECN-MISSED-COUNT      PIC 9(05) COMP VALUE 0.
+
+000680 01  GOBS-RECN-COUNT-DISPLAY     PIC Z(04)9.
+
+000690 PROCEDURE DIVISION.
+000700 0000-MAINLINE.
+000710     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000720     PERFORM 2000-LOAD-SCHEDULE THRU 2000-EXIT.
+000730     PERFORM 3000-RECONCILE-LOG THRU 3000-EXIT.
+000740     PERFORM 4000-REPORT-MISSED THRU 4000-EXIT.
+000750     PERFORM 5000-WRITE-TRAILER THRU 5000-EXIT.
+000760     CLOSE GOBSRECN-FILE.
+000770     GOBACK.
+000780 0000-EXIT.
+000790     EXIT.
+
+000800 1000-INITIALIZE.
+000810     ACCEPT GOBS-RECN-RUN-DATE FROM DATE YYYYMMDD.
+000820     INITIALIZE GOBS-RECN-SCHD-TABLE.
+000830     OPEN OUTPUT GOBSRECN-FILE.
+000840 1000-EXIT.
+000850     EXIT.
+
+000860 2000-LOAD-SCHEDULE.
+000870     OPEN INPUT GOBSSCHD-FILE.
+000880     IF GOBS-SCHD-STATUS NOT = "00"
+000890         GO TO 2000-EXIT
+000900     END-IF.
+000910     PERFORM 2100-LOAD-ONE-SCHD-REC THRU 2100-EXIT
+000920         UNTIL GOBS-SCHD-EOF.
+000930     CLOSE GOBSSCHD-FILE.
+000940 2000-EXIT.
+000950     EXIT.
+
+000960 2100-LOAD-ONE-SCHD-REC.
+000970     READ GOBSSCHD-FILE
+000980         AT END
+000990             SET GOBS-SCHD-EOF TO TRUE
+001000         NOT AT END
+001010             IF SC-SCHED-DATE = GOBS-RECN-RUN-DATE
+001020                AND GOBS-RECN-SCHD-COUNT < 200
+001030                 ADD 1 TO GOBS-RECN-SCHD-COUNT
+001040                 SET GOBS-RECN-DTL-IDX TO GOBS-RECN-SCHD-COUNT
+001050                 MOVE SC-JOB-NAME
+001060                     TO GOBS-RECN-SCHD-JOB(GOBS-RECN-DTL-IDX)
+001070                 MOVE SC-SITE-ID
+001080                     TO GOBS-RECN-SCHD-SITE(GOBS-RECN-DTL-IDX)
+001090             END-IF
+001100     END-READ.
+001110 2100-EXIT.
+001120     EXIT.
+
+001130 3000-RECONCILE-LOG.
+001140     OPEN INPUT GOBSLOG-FILE.
+001150     IF GOBS-LOG-STATUS NOT = "00"
+001160         GO TO 3000-EXIT
+001170     END-IF.
+001180     PERFORM 3100-RECONCILE-ONE-LOG-REC THRU 3100-EXIT
+001190         UNTIL GOBS-LOG-EOF.
+001200     CLOSE GOBSLOG-FILE.
+001210 3000-EXIT.
+001220     EXIT.
+
+001230 3100-RECONCILE-ONE-LOG-REC.
+001240     READ GOBSLOG-FILE
+001250         AT END
+001260             SET GOBS-LOG-EOF TO TRUE
+001270         NOT AT END
+001280             IF GL-RUN-DATE = GOBS-RECN-RUN-DATE
+001290                 PERFORM 3200-MATCH-SCHEDULE THRU 3200-EXIT
+001300             END-IF
+001310     END-READ.
+001320 3100-EXIT.
+001330     EXIT.
+
+001340 3200-MATCH-SCHEDULE.
+001350     SET GOBS-RECN-DTL-IDX TO 1.
+001360     SEARCH GOBS-RECN-SCHD-DETAIL VARYING GOBS-RECN-DTL-IDX
+001370         AT END
+001380             PERFORM 3300-WRITE-ROGUE THRU 3300-EXIT
+001390         WHEN GOBS-RECN-SCHD-JOB(GOBS-RECN-DTL-IDX) = GL-JOB-NAME
+001400          AND GOBS-RECN-SCHD-SITE(GOBS-RECN-DTL-IDX) = GL-SITE-ID
+001410             SET GOBS-RECN-SCHD-MATCHED(GOBS-RECN-DTL-IDX) TO TRUE
+001420     END-SEARCH.
+001430 3200-EXIT.
+001440     EXIT.
+
+001450 3300-WRITE-ROGUE.
+001460     ADD 1 TO GOBS-RECN-ROGUE-COUNT.
+001470     MOVE SPACES TO GOBS-RPT-LINE.
+001480     STRING "ROGUE - UNSCHEDULED GOBS RUN: JOB=" DELIMITED BY SIZE
+001490            GL-JOB-NAME DELIMITED BY SIZE
+001500            " SITE=" DELIMITED BY SIZE
+001510            GL-SITE-ID DELIMITED BY SIZE
+001520            " DATE=" DELIMITED BY SIZE
+001530            GL-RUN-DATE DELIMITED BY SIZE
+001540         INTO GOBS-RPT-LINE.
+001550     WRITE GOBS-RPT-LINE.
+001560 3300-EXIT.
+001570     EXIT.
+
+001580 4000-REPORT-MISSED.
+001590     IF GOBS-RECN-SCHD-COUNT > 0
+001600         PERFORM 4100-REPORT-ONE-MISSED THRU 4100-EXIT
+001610             VARYING GOBS-RECN-DTL-IDX FROM 1 BY 1
+001620             UNTIL GOBS-RECN-DTL-IDX > GOBS-RECN-SCHD-COUNT
+001630     END-IF.
+001640 4000-EXIT.
+001650     EXIT.
+
+001660 4100-REPORT-ONE-MISSED.
+001670     IF NOT GOBS-RECN-SCHD-MATCHED(GOBS-RECN-DTL-IDX)
+001680         ADD 1 TO GOBS-RECN-MISSED-COUNT
+001690         MOVE SPACES TO GOBS-RPT-LINE
+001700         STRING "MISSED - SCHEDULED GATE NEVER ANSWERED: JOB="
+001710                    DELIMITED BY SIZE
+001720                GOBS-RECN-SCHD-JOB(GOBS-RECN-DTL-IDX)
+001730                    DELIMITED BY SIZE
+001740                " SITE=" DELIMITED BY SIZE
+001750                GOBS-RECN-SCHD-SITE(GOBS-RECN-DTL-IDX)
+001760                    DELIMITED BY SIZE
+001770             INTO GOBS-RPT-LINE
+001780         WRITE GOBS-RPT-LINE
+001790     END-IF.
+001800 4100-EXIT.
+001810     EXIT.
+
+001820 5000-WRITE-TRAILER.
+001830     MOVE SPACES TO GOBS-RPT-LINE.
+001840     MOVE GOBS-RECN-ROGUE-COUNT TO GOBS-RECN-COUNT-DISPLAY.
+001850     STRING "ROGUE RUNS: " DELIMITED BY SIZE
+001860            GOBS-RECN-COUNT-DISPLAY DELIMITED BY SIZE
+001870         INTO GOBS-RPT-LINE.
+001880     WRITE GOBS-RPT-LINE.
+001890     MOVE SPACES TO GOBS-RPT-LINE.
+001900     MOVE GOBS-RECN-MISSED-COUNT TO GOBS-RECN-COUNT-DISPLAY.
+001910     STRING "MISSED GATES: " DELIMITED BY SIZE
+001920            GOBS-RECN-COUNT-DISPLAY DELIMITED BY SIZE
+001930         INTO GOBS-RPT-LINE.
+001940     WRITE GOBS-RPT-LINE.
+001950 5000-EXIT.
+001960     EXIT.
