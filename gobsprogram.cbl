@@ -1,23 +1,594 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID.  Gobs.
-AUTHOR.  spyn.
-* Gob's program in COBOL
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  Char               PIC X.
-    88 ValidResponse  VALUE "y", "Y".
-
-PROCEDURE DIVISION.
-Begin.
-    DISPLAY "Gob's Program: Y/N?".
-    ACCEPT Char.
-    PERFORM UNTIL NOT ValidCharacter
-        EVALUATE TRUE
-           WHEN ValidResponse 
-              PERFORM UNTIL TRUE NOT TRUE
-                DISPLAY "Penus "
-              END-PERFORM
-        END-EVALUATE
-    END-PERFORM
-STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  GOBS.
+000030 AUTHOR.      J HALVORSEN.
+000040 INSTALLATION. DATA CENTER BATCH SUPPORT.
+000050 DATE-WRITTEN. 01/04/1998.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080*  GOBS IS THE OPERATOR CONFIRMATION GATE RUN AHEAD OF THE     *
+000090*  NIGHTLY BATCH WINDOW.  THE OPERATOR MUST ANSWER A Y/N       *
+000100*  PROMPT BEFORE THE REST OF THE WINDOW IS ALLOWED TO RUN.     *
+000110*--------------------------------------------------------------*
+000120*  MODIFICATION HISTORY
+000130*  ---------- ---- -------------------------------------------
+000140*  DATE       BY   DESCRIPTION
+000150*  ---------- ---- -------------------------------------------
+000160*  01/04/1998 JH   ORIGINAL PROGRAM.
+000170*  08/09/2026 JH   GATE PROMPT IS NOW A TIMED READ.  IF THE
+000180*                  OPERATOR DOES NOT ANSWER WITHIN
+000190*                  PP-TIMEOUT-MINUTES THE RESPONSE DEFAULTS TO
+000200*                  N AND THE DEFAULT IS NOTED ON THE CONSOLE.
+000210*  08/09/2026 JH   GATE RESPONSE IS NOW VALIDATED (Y OR N,
+000220*                  EITHER CASE) AND RE-PROMPTED ON ANYTHING
+000230*                  ELSE.  THREE BAD TRIES ABENDS THE STEP
+000240*                  INSTEAD OF FALLING THROUGH UNDEFINED.
+000250*  08/09/2026 JH   EVERY TIME THE GATE IS ANSWERED AN AUDIT
+000260*                  RECORD IS APPENDED TO GOBSLOG (JOB, DATE,
+000270*                  TIME, TERMINAL ID, RESPONSE, HOW IT WAS
+000280*                  ARRIVED AT).
+000290*  08/09/2026 JH   THE Y-PATH PROCESSING LOOP IS NOW BOUNDED BY
+000300*                  PP-ROW-COUNT FROM GOBSPARM INSTEAD OF RUNNING
+000310*                  FOREVER.  PROGRESS AND A FINAL TALLY ARE
+000320*                  WRITTEN TO GOBSRPT.
+000330*  08/09/2026 JH   AN N RESPONSE (VALIDATED OR DEFAULTED) NOW
+000340*                  DISPLAYS A HELD MESSAGE AND SETS RETURN-CODE
+000350*                  TO 4 SO THE JCL STEP CAN COND-CHECK A HELD
+000360*                  BATCH SEPARATELY FROM AN ABEND.
+000370*  08/09/2026 JH   PROMPT AND CONSOLE WORDING IS NOW LOOKED UP
+000380*                  FROM GOBSMSG BY SITE ID (GOBSSITE FROM JCL)
+000390*                  INSTEAD OF BEING HARDCODED, SO EACH
+000400*                  INSTALLATION CAN CARRY ITS OWN WORDING.
+000410*  08/09/2026 JH   A DEFAULTED (TIMED-OUT) N NOW RETURNS 8
+000420*                  INSTEAD OF SHARING 4 WITH AN EXPLICIT N, SO
+000430*                  GOBSMENU CAN TELL A DEFAULTED STEP FROM ONE
+000440*                  THE OPERATOR DELIBERATELY HELD.
+000450*  08/09/2026 JH   THE PROCESSING LOOP NOW WRITES A CHECKPOINT
+000460*                  TO GOBSCKPT EVERY PP-CKPT-INTERVAL UNITS.  IF
+000470*                  PP-RESTART-SWITCH IS "Y" THE Y/N GATE IS
+000480*                  SKIPPED AND THE LOOP RESUMES FROM THE LAST
+000490*                  CHECKPOINT INSTEAD OF STARTING OVER.
+000500*  08/09/2026 JH   GOBSRPT NOW CARRIES A REPORT HEADER (RUN
+000510*                  DATE, GATE RESPONSE, SITE/OPERATOR ID) ON
+000520*                  EVERY PAGE, BREAKS PAGES AT 60 LINES, AND
+000530*                  ENDS WITH A TRAILER SHOWING TOTAL LINES
+000540*                  WRITTEN.
+000550*  08/09/2026 JH   THE AUDIT RECORD NOW CARRIES THE SITE ID SO
+000560*                  GOBSRECN CAN RECONCILE GOBSLOG AGAINST
+000570*                  GOBSSCHD BY JOB/SITE/DATE.
+000580*  08/09/2026 JH   THE TIMED READ NOW READS A WHOLE LINE INSTEAD
+000590*                  OF ONE BYTE SO THE OPERATOR'S ENTER KEY DOES
+000600*                  NOT SIT IN THE INPUT AND GET PICKED UP AS THE
+000610*                  ANSWER ON THE NEXT PROMPT.
+000620*  08/09/2026 JH   AN EMPTY GOBSPARM (DD ALLOCATED, NO RECORDS)
+000630*                  NOW TURNS RESTART OFF THE SAME AS A PARM FILE
+000640*                  THAT WILL NOT OPEN, INSTEAD OF LEAVING THE
+000650*                  RESTART SWITCH UNSET.
+000660*  08/09/2026 JH   GOBSRPT NO LONGER WRITES A SECOND, DUPLICATE
+000670*                  COPY OF THE LAST PROGRESS LINE AFTER THE LOOP
+000680*                  ENDS, AND THE HEADER LINES ARE NOW INCLUDED IN
+000690*                  THE TOTAL-LINES-WRITTEN COUNT ON THE TRAILER.
+000700*  08/09/2026 JH   A RESTARTED RUN NOW CARRIES THE PAGE NUMBER
+000710*                  AND TOTAL-LINES COUNT FORWARD FROM THE
+000720*                  CHECKPOINT INSTEAD OF STARTING GOBSRPT OVER AT
+000730*                  PAGE 1, AND MARKS WHERE THE RESTART PICKED UP.
+000740*  08/09/2026 JH   THE RESPONSE FILENAME FROM GOBSRESP IS NOW
+000750*                  CHECKED FOR AN EMBEDDED QUOTE BEFORE IT GOES
+000760*                  INTO THE SHELL COMMAND LINE FOR THE TIMED
+000770*                  READ, SINCE A QUOTE THERE WOULD BREAK OUT OF
+000780*                  THE QUOTING.
+000790*  08/09/2026 JH   THE GOBSRESP FILENAME CHECK ABOVE ONLY CAUGHT
+000800*                  AN EMBEDDED QUOTE.  IT NOW VALIDATES EVERY
+000810*                  CHARACTER AGAINST A LETTER/DIGIT/.-_/ WHITELIST
+000820*                  SO A SHELL METACHARACTER (; ` $ ( ) > &) CANNOT
+000830*                  REACH THE COMMAND LINE AT ALL.
+000840*  08/09/2026 JH   THE TIMED READ'S TIMEOUT SENTINEL USED TO BE
+000850*                  THE LETTER "T" WRITTEN TO THE SAME RESPONSE
+000860*                  FILE THE OPERATOR'S ANSWER GOES IN, WHICH MEANT
+000870*                  AN OPERATOR WHO ACTUALLY TYPED "T" IN TIME WAS
+000880*                  MISREAD AS A TIMEOUT.  THE SHELL HELPER NOW
+000890*                  DROPS A SEPARATE MARKER FILE ON TIMEOUT
+000900*                  INSTEAD, SO THE RESPONSE FILE ONLY EVER HOLDS A
+000910*                  REAL ANSWER.
+000920*  08/09/2026 JH   1300-READ-CHECKPOINT NOW CHECKS THE JOB/SITE/
+000930*                  RUN DATE ON THE CHECKPOINT AGAINST TODAY'S RUN
+000940*                  BEFORE TRUSTING IT, SO A CHECKPOINT LEFT OVER
+000950*                  FROM A DIFFERENT DAY OR SITE FALLS BACK TO THE
+000960*                  NORMAL Y/N GATE INSTEAD OF SILENTLY RESUMING
+000970*                  STALE COUNTS.
+000980*  08/09/2026 JH   A RESTART WHOSE GOBSRPT DATASET HAS NOT BEEN
+000990*                  ALLOCATED YET (NORMAL UNDER JCL ON A RERUN) NO
+001000*                  LONGER ZEROES THE PAGE NUMBER AND TOTAL-LINES
+001010*                  CARRIED FORWARD FROM THE CHECKPOINT -- THOSE
+001020*                  COME FROM GOBSCKPT, NOT FROM WHETHER THE REPORT
+001030*                  FILE HAPPENED TO STILL BE THERE TO EXTEND.
+001040*  08/09/2026 JH   2300-WRITE-AUDIT-RECORD'S `MOVE SPACES TO
+001050*                  GOBS-LOG-RECORD` WAS CLEARING GL-RESPONSE-TYPE
+001060*                  AFTER 2200-PROMPT-AND-VALIDATE HAD ALREADY SET
+001070*                  IT, SO EVERY GOBSLOG RECORD CAME OUT WITH A
+001080*                  BLANK RESPONSE TYPE INSTEAD OF V/D/A.  THE
+001090*                  GROUP CLEAR NOW HAPPENS IN EACH BRANCH OF
+001100*                  2200-PROMPT-AND-VALIDATE BEFORE THE SET, NOT
+001110*                  INSIDE 2300-WRITE-AUDIT-RECORD.
+001120*--------------------------------------------------------------*
+001130 ENVIRONMENT DIVISION.
+001140 INPUT-OUTPUT SECTION.
+001150 FILE-CONTROL.
+001160     SELECT GOBSPARM-FILE     ASSIGN TO "GOBSPARM"
+001170                              ORGANIZATION LINE SEQUENTIAL
+001180                              FILE STATUS IS GOBS-PARM-STATUS.
+
+001190     SELECT GOBS-RESPONSE-FILE
+001200                          ASSIGN TO DYNAMIC GOBS-RESP-FILENAME
+001210                          ORGANIZATION LINE SEQUENTIAL
+001220                          FILE STATUS IS GOBS-RESP-STATUS.
+
+001230     SELECT GOBS-TIMEOUT-FILE
+001240                          ASSIGN TO DYNAMIC GOBS-TMO-FILENAME
+001250                          ORGANIZATION LINE SEQUENTIAL
+001260                          FILE STATUS IS GOBS-TMO-STATUS.
+
+001270     SELECT GOBSLOG-FILE      ASSIGN TO "GOBSLOG"
+001280                              ORGANIZATION LINE SEQUENTIAL
+001290                              FILE STATUS IS GOBS-LOG-STATUS.
+
+001300     SELECT GOBSRPT-FILE      ASSIGN TO "GOBSRPT"
+001310                              ORGANIZATION LINE SEQUENTIAL
+001320                              FILE STATUS IS GOBS-RPT-STATUS.
+
+001330     SELECT GOBSCKPT-FILE     ASSIGN TO "GOBSCKPT"
+001340                              ORGANIZATION LINE SEQUENTIAL
+001350                              FILE STATUS IS GOBS-CKPT-STATUS.
+
+001360 DATA DIVISION.
+001370 FILE SECTION.
+001380 FD  GOBSPARM-FILE
+001390     LABEL RECORDS ARE STANDARD.
+001400 COPY "gobsparm.cpy".
+
+001410 FD  GOBS-RESPONSE-FILE
+001420     LABEL RECORDS ARE STANDARD.
+001430 01  GOBS-RESP-RECORD       PIC X(05).
+
+001440 FD  GOBS-TIMEOUT-FILE
+001450     LABEL RECORDS ARE STANDARD.
+001460 01  GOBS-TMO-RECORD        PIC X(01).
+
+001470 FD  GOBSLOG-FILE
+001480     LABEL RECORDS ARE STANDARD.
+001490 COPY "gobslrec.cpy".
+
+001500 FD  GOBSRPT-FILE
+001510     LABEL RECORDS ARE STANDARD.
+001520 COPY "gobsrpt.cpy".
+
+001530 FD  GOBSCKPT-FILE
+001540     LABEL RECORDS ARE STANDARD.
+001550 COPY "gobsckpt.cpy".
+
+001560 WORKING-STORAGE SECTION.
+001570 01  GOBS-FILE-STATUSES.
+001580     05  GOBS-PARM-STATUS        PIC X(02).
+001590     05  GOBS-RESP-STATUS        PIC X(02).
+001600     05  GOBS-TMO-STATUS         PIC X(02).
+001610     05  GOBS-LOG-STATUS         PIC X(02).
+001620     05  GOBS-RPT-STATUS         PIC X(02).
+001630     05  GOBS-CKPT-STATUS        PIC X(02).
+
+001640 01  GOBS-TERMINAL-ID            PIC X(08).
+001650 01  GOBS-SITE-ID                 PIC X(05).
+001660 01  GOBS-RUN-DATE                PIC 9(08).
+001670 01  GOBS-TIME-RAW                PIC 9(08).
+
+001680 COPY "gobsmsg.cpy".
+
+001690 01  GOBS-TARGET-COUNT            PIC 9(07) COMP VALUE 10.
+001700 01  GOBS-WORK-COUNT              PIC 9(07) COMP VALUE 0.
+001710 01  GOBS-COUNTER-DISPLAY         PIC Z(06)9.
+
+001720 01  GOBS-RPT-MAX-LINES           PIC 9(03) COMP VALUE 60.
+001730 01  GOBS-RPT-LINE-COUNT          PIC 9(03) COMP VALUE 0.
+001740 01  GOBS-RPT-PAGE-NO             PIC 9(03) COMP VALUE 0.
+001750 01  GOBS-RPT-TOTAL-LINES         PIC 9(07) COMP VALUE 0.
+001760 01  GOBS-RPT-PAGE-DISPLAY        PIC Z(02)9.
+001770 01  GOBS-RPT-TOTAL-DISPLAY       PIC Z(06)9.
+
+001780 01  GOBS-GATE-RESP          PIC X(01).
+001790     88  GOBS-RESP-YES               VALUE "Y".
+001800     88  GOBS-RESP-NO                VALUE "N".
+001810     88  GOBS-RESP-VALID             VALUE "Y" "N".
+
+001820 01  GOBS-TIMEOUT-SW             PIC X(01).
+001830     88  GOBS-TIMED-OUT              VALUE "Y".
+001840     88  GOBS-NOT-TIMED-OUT          VALUE "N".
+
+001850 01  GOBS-GATE-DONE-SW           PIC X(01).
+001860     88  GOBS-GATE-DONE              VALUE "Y".
+
+001870 01  GOBS-RESTART-SW             PIC X(01).
+001880     88  GOBS-RESTART-YES            VALUE "Y".
+001890     88  GOBS-RESTART-NO             VALUE "N".
+
+001900 01  GOBS-BAD-TRY-COUNT          PIC 9(01) VALUE 0.
+001910 01  GOBS-CKPT-INTERVAL          PIC 9(05) VALUE 5.
+001920 01  GOBS-CKPT-COUNTER           PIC 9(05) COMP VALUE 0.
+
+001930 01  GOBS-TIMEOUT-MIN        PIC 9(03)      VALUE 5.
+001940 01  GOBS-TIMEOUT-SECONDS        PIC 9(05).
+001950 01  GOBS-RESP-FILENAME          PIC X(40).
+001960 01  GOBS-TMO-FILENAME           PIC X(44).
+001970 01  GOBS-SHELL-CMD              PIC X(250).
+
+001980 01  GOBS-FN-IDX                 PIC 9(02) COMP VALUE 0.
+001990 01  GOBS-FN-CHAR                PIC X(01).
+002000 01  GOBS-FN-SW                  PIC X(01).
+002010     88  GOBS-FN-BAD                 VALUE "Y".
+002020     88  GOBS-FN-OK                  VALUE "N".
+
+002030 PROCEDURE DIVISION.
+002040 0000-MAINLINE.
+002050     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002060     IF GOBS-RESTART-YES
+002070         PERFORM 1300-READ-CHECKPOINT THRU 1300-EXIT
+002080     END-IF.
+002090     IF GOBS-RESTART-NO
+002100         PERFORM 2000-CONFIRM-GATE THRU 2000-EXIT
+002110     END-IF.
+002120     IF RETURN-CODE < 16
+002130         EVALUATE TRUE
+002140             WHEN GOBS-RESP-YES
+002150                 PERFORM 3000-PROCESS-WORKLOAD THRU 3000-EXIT
+002160             WHEN GOBS-TIMED-OUT
+002170                 DISPLAY "GOBS0002 " GOBS-MSG-WORK-HELD
+002180                 MOVE 8 TO RETURN-CODE
+002190             WHEN OTHER
+002200                 DISPLAY "GOBS0002 " GOBS-MSG-WORK-HELD
+002210                 MOVE 4 TO RETURN-CODE
+002220         END-EVALUATE
+002230     END-IF.
+002240     GOBACK.
+002250 0000-EXIT.
+002260     EXIT.
+
+002270 1000-INITIALIZE.
+002280     MOVE 5 TO GOBS-TIMEOUT-MIN.
+002290     OPEN INPUT GOBSPARM-FILE.
+002300     IF GOBS-PARM-STATUS = "00"
+002310         READ GOBSPARM-FILE
+002320             AT END
+002330                 SET GOBS-RESTART-NO TO TRUE
+002340             NOT AT END
+002350                 IF PP-TIMEOUT-MINUTES > 0
+002360                     MOVE PP-TIMEOUT-MINUTES TO GOBS-TIMEOUT-MIN
+002370                 END-IF
+002380                 IF PP-ROW-COUNT > 0
+002390                     MOVE PP-ROW-COUNT TO GOBS-TARGET-COUNT
+002400                 END-IF
+002410                 IF PP-CKPT-INTERVAL > 0
+002420                     MOVE PP-CKPT-INTERVAL TO GOBS-CKPT-INTERVAL
+002430                 END-IF
+002440                 IF PP-RESTART-YES
+002450                     SET GOBS-RESTART-YES TO TRUE
+002460                 ELSE
+002470                     SET GOBS-RESTART-NO TO TRUE
+002480                 END-IF
+002490         END-READ
+002500         CLOSE GOBSPARM-FILE
+002510     ELSE
+002520         SET GOBS-RESTART-NO TO TRUE
+002530     END-IF.
+002540     COMPUTE GOBS-TIMEOUT-SECONDS = GOBS-TIMEOUT-MIN * 60.
+002550     ACCEPT GOBS-RESP-FILENAME FROM ENVIRONMENT "GOBSRESP".
+002560     IF GOBS-RESP-FILENAME = SPACES
+002570         MOVE "GOBSRESP.DAT" TO GOBS-RESP-FILENAME
+002580     END-IF.
+002590     PERFORM 1050-VALIDATE-RESP-FILENAME THRU 1050-EXIT.
+002600     MOVE SPACES TO GOBS-TMO-FILENAME.
+002610     STRING GOBS-RESP-FILENAME DELIMITED BY SPACE
+002620            ".TMO"             DELIMITED BY SIZE
+002630         INTO GOBS-TMO-FILENAME.
+002640     ACCEPT GOBS-TERMINAL-ID FROM ENVIRONMENT "LOGNAME".
+002650     IF GOBS-TERMINAL-ID = SPACES
+002660         MOVE "UNKNOWN" TO GOBS-TERMINAL-ID
+002670     END-IF.
+002680     ACCEPT GOBS-SITE-ID FROM ENVIRONMENT "GOBSSITE".
+002690     IF GOBS-SITE-ID = SPACES
+002700         MOVE "DFLT " TO GOBS-SITE-ID
+002710     END-IF.
+002720     ACCEPT GOBS-RUN-DATE FROM DATE YYYYMMDD.
+002730     PERFORM 1200-LOOKUP-MESSAGES THRU 1200-EXIT.
+002740 1000-EXIT.
+002750     EXIT.
+
+002760 1050-VALIDATE-RESP-FILENAME.
+002770     SET GOBS-FN-OK TO TRUE.
+002780     PERFORM 1060-CHECK-ONE-FN-CHAR THRU 1060-EXIT
+002790         VARYING GOBS-FN-IDX FROM 1 BY 1
+002800         UNTIL GOBS-FN-IDX > 40.
+002810     IF GOBS-FN-BAD
+002820         MOVE "GOBSRESP.DAT" TO GOBS-RESP-FILENAME
+002830     END-IF.
+002840 1050-EXIT.
+002850     EXIT.
+
+002860 1060-CHECK-ONE-FN-CHAR.
+002870     MOVE GOBS-RESP-FILENAME(GOBS-FN-IDX:1) TO GOBS-FN-CHAR.
+002880     IF GOBS-FN-CHAR NOT = SPACE
+002890         IF GOBS-FN-CHAR IS NOT ALPHABETIC
+002900            AND GOBS-FN-CHAR IS NOT NUMERIC
+002910            AND GOBS-FN-CHAR NOT = "."
+002920            AND GOBS-FN-CHAR NOT = "_"
+002930            AND GOBS-FN-CHAR NOT = "/"
+002940            AND GOBS-FN-CHAR NOT = "-"
+002950             SET GOBS-FN-BAD TO TRUE
+002960         END-IF
+002970     END-IF.
+002980 1060-EXIT.
+002990     EXIT.
+
+003000 1200-LOOKUP-MESSAGES.
+003010     SET GOBS-MSG-IDX TO 1.
+003020     SEARCH GOBS-MSG-ENTRY VARYING GOBS-MSG-IDX
+003030         AT END
+003040             SET GOBS-MSG-IDX TO 1
+003050         WHEN GOBS-MSG-SITE-ID(GOBS-MSG-IDX) = GOBS-SITE-ID
+003060             CONTINUE
+003070     END-SEARCH.
+003080     MOVE GOBS-MSG-PROMPT-TEXT(GOBS-MSG-IDX)
+003090                              TO GOBS-MSG-WORK-PROMPT.
+003100     MOVE GOBS-MSG-CYCLE-LABEL(GOBS-MSG-IDX)
+003110                              TO GOBS-MSG-WORK-CYCLE.
+003120     MOVE GOBS-MSG-HELD-TEXT(GOBS-MSG-IDX)
+003130                              TO GOBS-MSG-WORK-HELD.
+003140     MOVE GOBS-MSG-DEFAULT-TEXT(GOBS-MSG-IDX)
+003150                              TO GOBS-MSG-WORK-DEFAULT.
+003160     MOVE GOBS-MSG-INVALID-TEXT(GOBS-MSG-IDX)
+003170                              TO GOBS-MSG-WORK-INVALID.
+003180 1200-EXIT.
+003190     EXIT.
+
+003200 1300-READ-CHECKPOINT.
+003210     OPEN INPUT GOBSCKPT-FILE.
+003220     IF GOBS-CKPT-STATUS NOT = "00"
+003230         SET GOBS-RESTART-NO TO TRUE
+003240         GO TO 1300-EXIT
+003250     END-IF.
+003260     READ GOBSCKPT-FILE
+003270         AT END
+003280             SET GOBS-RESTART-NO TO TRUE
+003290         NOT AT END
+003300             IF CK-JOB-NAME NOT = "GOBS"
+003310                OR CK-SITE-ID NOT = GOBS-SITE-ID
+003320                OR CK-RUN-DATE NOT = GOBS-RUN-DATE
+003330                 SET GOBS-RESTART-NO TO TRUE
+003340             ELSE
+003350                 MOVE CK-GATE-RESPONSE TO GOBS-GATE-RESP
+003360                 MOVE CK-LAST-COUNT TO GOBS-WORK-COUNT
+003370                 MOVE CK-TARGET-COUNT TO GOBS-TARGET-COUNT
+003380                 MOVE CK-RPT-PAGE-NO TO GOBS-RPT-PAGE-NO
+003390                 MOVE CK-RPT-TOTAL-LINES TO GOBS-RPT-TOTAL-LINES
+003400             END-IF
+003410     END-READ.
+003420     CLOSE GOBSCKPT-FILE.
+003430 1300-EXIT.
+003440     EXIT.
+
+003450 2000-CONFIRM-GATE.
+003460     MOVE 0 TO GOBS-BAD-TRY-COUNT.
+003470     MOVE "N" TO GOBS-GATE-DONE-SW.
+003480     PERFORM 2200-PROMPT-AND-VALIDATE THRU 2200-EXIT
+003490         UNTIL GOBS-GATE-DONE.
+003500 2000-EXIT.
+003510     EXIT.
+
+003520 2200-PROMPT-AND-VALIDATE.
+003530     DISPLAY GOBS-MSG-WORK-PROMPT.
+003540     PERFORM 2100-TIMED-ACCEPT THRU 2100-EXIT.
+003550     IF GOBS-TIMED-OUT
+003560         DISPLAY GOBS-MSG-WORK-DEFAULT
+003570         MOVE "N" TO GOBS-GATE-RESP
+003580         SET GOBS-GATE-DONE TO TRUE
+003590         MOVE SPACES TO GOBS-LOG-RECORD
+003600         SET GL-DEFAULTED TO TRUE
+003610         PERFORM 2300-WRITE-AUDIT-RECORD THRU 2300-EXIT
+003620         GO TO 2200-EXIT
+003630     END-IF.
+003640     INSPECT GOBS-GATE-RESP CONVERTING
+003650             "abcdefghijklmnopqrstuvwxyz"
+003660          TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+003670     IF GOBS-RESP-VALID
+003680         SET GOBS-GATE-DONE TO TRUE
+003690         MOVE SPACES TO GOBS-LOG-RECORD
+003700         SET GL-VALIDATED TO TRUE
+003710         PERFORM 2300-WRITE-AUDIT-RECORD THRU 2300-EXIT
+003720         GO TO 2200-EXIT
+003730     END-IF.
+003740     ADD 1 TO GOBS-BAD-TRY-COUNT.
+003750     DISPLAY GOBS-MSG-WORK-INVALID.
+003760     IF GOBS-BAD-TRY-COUNT NOT < 3
+003770         DISPLAY "GOBS0001 TOO MANY INVALID RESPONSES - ABENDING"
+003780         MOVE 16 TO RETURN-CODE
+003790         MOVE "N" TO GOBS-GATE-RESP
+003800         SET GOBS-GATE-DONE TO TRUE
+003810         MOVE SPACES TO GOBS-LOG-RECORD
+003820         SET GL-ABENDED TO TRUE
+003830         PERFORM 2300-WRITE-AUDIT-RECORD THRU 2300-EXIT
+003840     END-IF.
+003850 2200-EXIT.
+003860     EXIT.
+
+003870 2300-WRITE-AUDIT-RECORD.
+003880     MOVE "GOBS"          TO GL-JOB-NAME.
+003890     MOVE GOBS-RUN-DATE TO GL-RUN-DATE.
+003900     ACCEPT GOBS-TIME-RAW FROM TIME.
+003910     MOVE GOBS-TIME-RAW(1:6) TO GL-RUN-TIME.
+003920     MOVE GOBS-TERMINAL-ID TO GL-TERMINAL-ID.
+003930     MOVE GOBS-GATE-RESP   TO GL-RESPONSE.
+003940     MOVE GOBS-SITE-ID     TO GL-SITE-ID.
+003950     OPEN EXTEND GOBSLOG-FILE.
+003960     IF GOBS-LOG-STATUS = "05" OR GOBS-LOG-STATUS = "35"
+003970         CLOSE GOBSLOG-FILE
+003980         OPEN OUTPUT GOBSLOG-FILE
+003990     END-IF.
+004000     WRITE GOBS-LOG-RECORD.
+004010     CLOSE GOBSLOG-FILE.
+004020 2300-EXIT.
+004030     EXIT.
+
+004040 2100-TIMED-ACCEPT.
+004050     STRING "bash -c 'rm -f " DELIMITED BY SIZE
+004060            GOBS-RESP-FILENAME DELIMITED BY SPACE
+004070            " " DELIMITED BY SIZE
+004080            GOBS-TMO-FILENAME DELIMITED BY SPACE
+004090            "; if read -t " DELIMITED BY SIZE
+004100            GOBS-TIMEOUT-SECONDS DELIMITED BY SIZE
+004110            " -r R; then echo ""$R"" > " DELIMITED BY SIZE
+004120            GOBS-RESP-FILENAME DELIMITED BY SPACE
+004130            "; else : > " DELIMITED BY SIZE
+004140            GOBS-TMO-FILENAME DELIMITED BY SPACE
+004150            "; fi'" DELIMITED BY SIZE
+004160         INTO GOBS-SHELL-CMD.
+004170     CALL "SYSTEM" USING GOBS-SHELL-CMD.
+004180     SET GOBS-NOT-TIMED-OUT TO TRUE.
+004190     MOVE SPACES TO GOBS-GATE-RESP.
+004200     OPEN INPUT GOBS-TIMEOUT-FILE.
+004210     IF GOBS-TMO-STATUS = "00"
+004220         CLOSE GOBS-TIMEOUT-FILE
+004230         SET GOBS-TIMED-OUT TO TRUE
+004240         GO TO 2100-EXIT
+004250     END-IF.
+004260     OPEN INPUT GOBS-RESPONSE-FILE.
+004270     IF GOBS-RESP-STATUS NOT = "00"
+004280         SET GOBS-TIMED-OUT TO TRUE
+004290         GO TO 2100-EXIT
+004300     END-IF.
+004310     READ GOBS-RESPONSE-FILE
+004320         AT END
+004330             SET GOBS-TIMED-OUT TO TRUE
+004340         NOT AT END
+004350             MOVE GOBS-RESP-RECORD(1:1) TO GOBS-GATE-RESP
+004360     END-READ.
+004370     CLOSE GOBS-RESPONSE-FILE.
+004380 2100-EXIT.
+004390     EXIT.
+
+004400 3000-PROCESS-WORKLOAD.
+004410     IF GOBS-RESTART-YES
+004420         OPEN EXTEND GOBSRPT-FILE
+004430         IF GOBS-RPT-STATUS = "05" OR GOBS-RPT-STATUS = "35"
+004440             CLOSE GOBSRPT-FILE
+004450             OPEN OUTPUT GOBSRPT-FILE
+004460         END-IF
+004470     ELSE
+004480         MOVE 0 TO GOBS-WORK-COUNT
+004490         MOVE 0 TO GOBS-RPT-TOTAL-LINES
+004500         MOVE 0 TO GOBS-RPT-PAGE-NO
+004510         OPEN OUTPUT GOBSRPT-FILE
+004520     END-IF.
+004530     MOVE 0 TO GOBS-CKPT-COUNTER.
+004540     PERFORM 3050-WRITE-RPT-HEADER THRU 3050-EXIT.
+004550     IF GOBS-RESTART-YES
+004560         PERFORM 3055-WRITE-RESTART-MARKER THRU 3055-EXIT
+004570     END-IF.
+004580     PERFORM 3100-PROCESS-ONE-UNIT THRU 3100-EXIT
+004590         UNTIL GOBS-WORK-COUNT NOT < GOBS-TARGET-COUNT.
+004600     PERFORM 3060-WRITE-RPT-TRAILER THRU 3060-EXIT.
+004610     CLOSE GOBSRPT-FILE.
+004620     PERFORM 1600-CLEAR-CHECKPOINT THRU 1600-EXIT.
+004630 3000-EXIT.
+004640     EXIT.
+
+004650 3050-WRITE-RPT-HEADER.
+004660     ADD 1 TO GOBS-RPT-PAGE-NO.
+004670     MOVE 0 TO GOBS-RPT-LINE-COUNT.
+004680     MOVE GOBS-RPT-PAGE-NO TO GOBS-RPT-PAGE-DISPLAY.
+004690     MOVE SPACES TO GOBS-RPT-LINE.
+004700     STRING "GOBS GATE REPORT  PAGE " DELIMITED BY SIZE
+004710            GOBS-RPT-PAGE-DISPLAY DELIMITED BY SIZE
+004720         INTO GOBS-RPT-LINE.
+004730     WRITE GOBS-RPT-LINE.
+004740     ADD 1 TO GOBS-RPT-LINE-COUNT.
+004750     ADD 1 TO GOBS-RPT-TOTAL-LINES.
+004760     MOVE SPACES TO GOBS-RPT-LINE.
+004770     STRING "RUN DATE: " DELIMITED BY SIZE
+004780            GOBS-RUN-DATE DELIMITED BY SIZE
+004790            "  GATE RESPONSE: " DELIMITED BY SIZE
+004800            GOBS-GATE-RESP DELIMITED BY SIZE
+004810            "  SITE: " DELIMITED BY SIZE
+004820            GOBS-SITE-ID DELIMITED BY SIZE
+004830            "  OPERATOR: " DELIMITED BY SIZE
+004840            GOBS-TERMINAL-ID DELIMITED BY SIZE
+004850         INTO GOBS-RPT-LINE.
+004860     WRITE GOBS-RPT-LINE.
+004870     ADD 1 TO GOBS-RPT-LINE-COUNT.
+004880     ADD 1 TO GOBS-RPT-TOTAL-LINES.
+004890 3050-EXIT.
+004900     EXIT.
+
+004910 3055-WRITE-RESTART-MARKER.
+004920     MOVE GOBS-WORK-COUNT TO GOBS-COUNTER-DISPLAY.
+004930     MOVE SPACES TO GOBS-RPT-LINE.
+004940     STRING "*** CONTINUED FROM RESTART - LAST COUNT "
+004950                DELIMITED BY SIZE
+004960            GOBS-COUNTER-DISPLAY DELIMITED BY SIZE
+004970            " ***" DELIMITED BY SIZE
+004980         INTO GOBS-RPT-LINE.
+004990     WRITE GOBS-RPT-LINE.
+005000     ADD 1 TO GOBS-RPT-LINE-COUNT.
+005010     ADD 1 TO GOBS-RPT-TOTAL-LINES.
+005020 3055-EXIT.
+005030     EXIT.
+
+005040 3060-WRITE-RPT-TRAILER.
+005050     MOVE GOBS-RPT-TOTAL-LINES TO GOBS-RPT-TOTAL-DISPLAY.
+005060     MOVE SPACES TO GOBS-RPT-LINE.
+005070     STRING "TOTAL LINES WRITTEN: " DELIMITED BY SIZE
+005080            GOBS-RPT-TOTAL-DISPLAY DELIMITED BY SIZE
+005090         INTO GOBS-RPT-LINE.
+005100     WRITE GOBS-RPT-LINE.
+005110 3060-EXIT.
+005120     EXIT.
+
+005130 3100-PROCESS-ONE-UNIT.
+005140     ADD 1 TO GOBS-WORK-COUNT.
+005150     MOVE GOBS-WORK-COUNT TO GOBS-COUNTER-DISPLAY.
+005160     DISPLAY GOBS-MSG-WORK-CYCLE GOBS-COUNTER-DISPLAY.
+005170     MOVE SPACES TO GOBS-RPT-LINE.
+005180     STRING GOBS-MSG-WORK-CYCLE DELIMITED BY SIZE
+005190            GOBS-COUNTER-DISPLAY DELIMITED BY SIZE
+005200         INTO GOBS-RPT-LINE.
+005210     WRITE GOBS-RPT-LINE.
+005220     ADD 1 TO GOBS-RPT-LINE-COUNT.
+005230     ADD 1 TO GOBS-RPT-TOTAL-LINES.
+005240     IF GOBS-RPT-LINE-COUNT NOT < GOBS-RPT-MAX-LINES
+005250        AND GOBS-WORK-COUNT < GOBS-TARGET-COUNT
+005260         PERFORM 3050-WRITE-RPT-HEADER THRU 3050-EXIT
+005270     END-IF.
+005280     ADD 1 TO GOBS-CKPT-COUNTER.
+005290     IF GOBS-CKPT-COUNTER NOT < GOBS-CKPT-INTERVAL
+005300         PERFORM 1500-WRITE-CHECKPOINT THRU 1500-EXIT
+005310         MOVE 0 TO GOBS-CKPT-COUNTER
+005320     END-IF.
+005330 3100-EXIT.
+005340     EXIT.
+
+005350 1500-WRITE-CHECKPOINT.
+005360     MOVE SPACES TO GOBS-CKPT-RECORD.
+005370     MOVE "GOBS"          TO CK-JOB-NAME.
+005380     MOVE GOBS-SITE-ID    TO CK-SITE-ID.
+005390     MOVE GOBS-RUN-DATE TO CK-RUN-DATE.
+005400     MOVE "Y"             TO CK-GATE-RESPONSE.
+005410     MOVE GOBS-WORK-COUNT TO CK-LAST-COUNT.
+005420     MOVE GOBS-TARGET-COUNT TO CK-TARGET-COUNT.
+005430     MOVE GOBS-RPT-PAGE-NO TO CK-RPT-PAGE-NO.
+005440     MOVE GOBS-RPT-TOTAL-LINES TO CK-RPT-TOTAL-LINES.
+005450     OPEN OUTPUT GOBSCKPT-FILE.
+005460     WRITE GOBS-CKPT-RECORD.
+005470     CLOSE GOBSCKPT-FILE.
+005480 1500-EXIT.
+005490     EXIT.
+
+005500 1600-CLEAR-CHECKPOINT.
+005510     OPEN OUTPUT GOBSCKPT-FILE.
+005520     CLOSE GOBSCKPT-FILE.
+005530 1600-EXIT.
+005540     EXIT.
