@@ -0,0 +1,47 @@
+000010*THIS COPYBOOK CONTAINS
+000020*    THE SITE-SPECIFIC PROMPT AND CONSOLE TEXT FOR THE GOBS
+000030*    CONFIRMATION GATE.  ONE GROUP OF FILLER ENTRIES PER
+000040*    INSTALLATION, KEYED BY THE SITE ID PASSED IN FROM JCL (SEE
+000050*    GOBS-SITE-ID).  THE "DFLT " ROW IS USED WHEN THE SITE ID
+000060*    DOES NOT MATCH ANY ROW BELOW.  ADD A ROW HERE (AND BUMP THE
+000070*    OCCURS 3 TIMES ON GOBS-MSG-ENTRY BELOW TO MATCH THE NEW ROW
+000080*    COUNT) TO STAND UP A NEW INSTALLATION WITHOUT TOUCHING THE
+000090*    PROCEDURE DIVISION.
+000100  01  GOBS-MSG-TABLE-VALUES.
+000110      05  FILLER PIC X(05) VALUE "DFLT ".
+000120      05  FILLER PIC X(35) VALUE "GOB'S PROGRAM: Y/N?".
+000130      05  FILLER PIC X(15) VALUE "BATCH CYCLE".
+000140      05  FILLER PIC X(35) VALUE "BATCH RUN HELD BY OPERATOR".
+000150      05  FILLER PIC X(35) VALUE "NO RESPONSE - DEFAULTED TO N".
+000160      05  FILLER PIC X(35) VALUE "INVALID RESPONSE - ENTER Y/N".
+000170      05  FILLER PIC X(05) VALUE "SITEA".
+000180      05  FILLER PIC X(35) VALUE "SITE A NIGHTLY RUN - Y/N?".
+000190      05  FILLER PIC X(15) VALUE "SITE A CYCLE".
+000200      05  FILLER PIC X(35) VALUE "SITE A RUN HELD BY OPERATOR".
+000210      05  FILLER PIC X(35) VALUE "SITE A - NO RESPONSE, DEFLTD N".
+000220      05  FILLER PIC X(35) VALUE "SITE A - INVALID, ENTER Y/N".
+000230      05  FILLER PIC X(05) VALUE "SITEB".
+000240      05  FILLER PIC X(35) VALUE "SITE B EOD CONFIRM - Y/N?".
+000250      05  FILLER PIC X(15) VALUE "SITE B CYCLE".
+000260      05  FILLER PIC X(35) VALUE "SITE B RUN HELD BY OPERATOR".
+000270      05  FILLER PIC X(35) VALUE "SITE B - NO RESPONSE, DEFLTD N".
+000280      05  FILLER PIC X(35) VALUE "SITE B - INVALID, ENTER Y/N".
+000290  01  GOBS-MSG-TABLE REDEFINES GOBS-MSG-TABLE-VALUES.
+000300      05  GOBS-MSG-ENTRY OCCURS 3 TIMES
+000310                          INDEXED BY GOBS-MSG-IDX.
+000320          10  GOBS-MSG-SITE-ID      PIC X(05).
+000330          10  GOBS-MSG-PROMPT-TEXT  PIC X(35).
+000340          10  GOBS-MSG-CYCLE-LABEL  PIC X(15).
+000350          10  GOBS-MSG-HELD-TEXT    PIC X(35).
+000360          10  GOBS-MSG-DEFAULT-TEXT PIC X(35).
+000370          10  GOBS-MSG-INVALID-TEXT PIC X(35).
+
+000380*THE WORK AREA BELOW HOLDS A COPY OF WHICHEVER ROW MATCHED THE
+000390*    RUNNING SITE ID, SO THE PROCEDURE DIVISION NEVER SUBSCRIPTS
+000400*    THE TABLE DIRECTLY.
+000410  01  GOBS-MSG-WORK.
+000420      05  GOBS-MSG-WORK-PROMPT  PIC X(35).
+000430      05  GOBS-MSG-WORK-CYCLE   PIC X(15).
+000440      05  GOBS-MSG-WORK-HELD    PIC X(35).
+000450      05  GOBS-MSG-WORK-DEFAULT PIC X(35).
+000460      05  GOBS-MSG-WORK-INVALID PIC X(35).
