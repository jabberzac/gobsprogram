@@ -0,0 +1,10 @@
+000010*THIS COPYBOOK CONTAINS
+000020*    THE LAYOUT OF ONE GOBSSCHD BATCH-WINDOW SCHEDULE RECORD.
+000030*    ONE RECORD REPRESENTS ONE GATE THAT IS EXPECTED TO RUN IN
+000040*    TODAY'S BATCH WINDOW.  GOBSRECN COMPARES THESE AGAINST THE
+000050*    GOBSLOG AUDIT TRAIL.
+000060 01  GOBS-SCHD-RECORD.
+000070     05  SC-JOB-NAME             PIC X(08).
+000080     05  SC-SITE-ID              PIC X(05).
+000090     05  SC-SCHED-DATE           PIC 9(08).
+000100     05  FILLER                  PIC X(34).
